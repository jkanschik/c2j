@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-02-25
+      * Purpose:     Common portion of the GROUP-1/GROUP-2 record
+      *              layouts in dataStructures1.cbl (PROGRAM-ID
+      *              SAMPLE1). COPY this member into both groups so a
+      *              field-width change only has to be made in one
+      *              place.
+      *
+      * Modification History:
+      * 2024-02-25  DK  Extracted from the hand-duplicated FELD-1-1/
+      *                 FELD-1-2/FELD-1-2-N declarations under GROUP-1
+      *                 and GROUP-2.
+      ******************************************************************
+           05  FELD-1-1   PIC X.
+           05  FELD-1-2   PIC X(10).
+           05  FELD-1-2-N REDEFINES FELD-1-2 PIC 9(10).
