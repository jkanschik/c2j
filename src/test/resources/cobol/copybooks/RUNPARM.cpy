@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-03-11
+      * Purpose:     Run-date/parameter block passed by CTLDRV to each
+      *              of the day's job steps so they share one common
+      *              run date and run id instead of each being kicked
+      *              off independently.
+      ******************************************************************
+       01  RUN-PARM-BLOCK.
+           05  RUN-DATE            PIC 9(08).
+           05  RUN-ID              PIC X(08).
+           05  RUN-RETURN-CODE     PIC 9(04) COMP.
