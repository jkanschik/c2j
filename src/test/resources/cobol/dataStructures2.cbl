@@ -1,10 +1,25 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-02-18
+      * Purpose:     Trimmed FELD-X1/FELD-X2/GROUP-1/GROUP-2 record
+      *              layout. See dataStructures1.cbl (PROGRAM-ID
+      *              SAMPLE1) for the full layout and
+      *              dataStructures-reconciliation.txt for the field
+      *              differences between the two.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-02-18  DK  Renamed from SAMPLE to SAMPLE2 - dataStructures1
+      *                 and dataStructures2 both compiled to PROGRAM-ID
+      *                 SAMPLE, which is unsafe to link into production.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.       SAMPLE.
+       PROGRAM-ID.       SAMPLE2.
 
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        01  FELD-X1     PIC X.
        01  FELD-X1-S   PIC X VALUE SPACES.
        01  FELD-X1-A   PIC X VALUE "A".
@@ -16,11 +31,12 @@
        01  GROUP-1.
 	       05  FELD-1-1   PIC X.
 	       05  FELD-1-2   PIC X(10).
-	   
+
        01  GROUP-2.
 	       05  FELD-1-1   PIC X.
 	       05  FELD-1-2   PIC X(10).
-	   
-	   
-       PROCEDURE DIVISION.       
-       STOP RUN.
+
+
+       PROCEDURE DIVISION.
+           STOP RUN.
+       END PROGRAM SAMPLE2.
