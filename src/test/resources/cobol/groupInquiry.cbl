@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-04-22
+      * Purpose:     Online inquiry screen for the GROUP-1/GROUP-2
+      *              record layout. An operator keys in the FELD-1-1
+      *              code for a record and the current FELD-X1,
+      *              FELD-X2, and GROUP-2 field values (FELD-1-2,
+      *              FELD-1-3-1, FELD-1-3-2) are displayed from the
+      *              master file GRPLOAD builds from SAMPLE1's
+      *              GROUP2-OUT-FILE extract. This is a read-only
+      *              lookup - it does not update the master.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-04-22  DK  Initial version.
+      * 2024-05-06  DK  Added FELD-X1 and FELD-X2 to the master record
+      *                 and the screen - SAMPLE1's GROUP2-OUT-FILE
+      *                 extract now carries both, and operators need
+      *                 to see them, not just the GROUP-2 fields.
+      * 2024-05-13  DK  Referenced GRPLOAD by name above - it is the
+      *                 job that actually loads GRP2MSTR from GRP2OUT;
+      *                 there was previously no program that did so.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRPINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GROUP2-MASTER-FILE ASSIGN TO "GRP2MSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-FELD-1-1
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GROUP2-MASTER-FILE
+           RECORDING MODE IS F.
+       01  GROUP2-MASTER-RECORD.
+           05  MST-FELD-X1             PIC X.
+           05  MST-FELD-X2             PIC X(10).
+           05  MST-FELD-1-1            PIC X.
+           05  MST-FELD-1-2            PIC X(10).
+           05  MST-FELD-1-3-1          PIC X.
+           05  MST-FELD-1-3-2          PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS            PIC X(02) VALUE ZEROES.
+           88  WS-MASTER-OK                VALUE "00".
+           88  WS-MASTER-NOT-FOUND         VALUE "23".
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH          PIC X VALUE "N".
+               88  WS-OPERATOR-DONE        VALUE "Y".
+
+       01  WS-INQUIRY-KEY              PIC X VALUE SPACE.
+       01  WS-FOUND-FELD-X1            PIC X VALUE SPACE.
+       01  WS-FOUND-FELD-X2            PIC X(10) VALUE SPACES.
+       01  WS-FOUND-FELD-1-2           PIC X(10) VALUE SPACES.
+       01  WS-FOUND-FELD-1-3-1         PIC X VALUE SPACE.
+       01  WS-FOUND-FELD-1-3-2         PIC X VALUE SPACE.
+       01  WS-MESSAGE                  PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 25 VALUE "GROUP-1 / GROUP-2 INQUIRY".
+           05  LINE 03 COLUMN 05 VALUE "FELD-1-1 KEY (/ TO EXIT):".
+           05  LINE 03 COLUMN 32 PIC X USING WS-INQUIRY-KEY.
+           05  LINE 05 COLUMN 05 VALUE "FELD-X1    :".
+           05  LINE 05 COLUMN 18 PIC X FROM WS-FOUND-FELD-X1.
+           05  LINE 06 COLUMN 05 VALUE "FELD-X2    :".
+           05  LINE 06 COLUMN 18 PIC X(10) FROM WS-FOUND-FELD-X2.
+           05  LINE 07 COLUMN 05 VALUE "FELD-1-2   :".
+           05  LINE 07 COLUMN 18 PIC X(10) FROM WS-FOUND-FELD-1-2.
+           05  LINE 08 COLUMN 05 VALUE "FELD-1-3-1 :".
+           05  LINE 08 COLUMN 18 PIC X FROM WS-FOUND-FELD-1-3-1.
+           05  LINE 09 COLUMN 05 VALUE "FELD-1-3-2 :".
+           05  LINE 09 COLUMN 18 PIC X FROM WS-FOUND-FELD-1-3-2.
+           05  LINE 11 COLUMN 05 PIC X(40) FROM WS-MESSAGE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-INQUIRE-RECORD THRU 2000-EXIT
+               UNTIL WS-OPERATOR-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - open the GROUP-2 master file for random
+      * lookup by FELD-1-1.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT GROUP2-MASTER-FILE.
+           IF NOT WS-MASTER-OK
+               DISPLAY "GROUP2-MASTER-FILE OPEN FAILED, STATUS = "
+                   WS-MASTER-STATUS
+               SET WS-OPERATOR-DONE TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-INQUIRE-RECORD - prompt the operator for a FELD-1-1 code,
+      * look it up, and display the GROUP-2 fields that go with it.
+      *----------------------------------------------------------------
+       2000-INQUIRE-RECORD.
+           MOVE SPACES TO WS-MESSAGE.
+           MOVE SPACE TO WS-FOUND-FELD-X1.
+           MOVE SPACES TO WS-FOUND-FELD-X2.
+           MOVE SPACES TO WS-FOUND-FELD-1-2.
+           MOVE SPACE TO WS-FOUND-FELD-1-3-1.
+           MOVE SPACE TO WS-FOUND-FELD-1-3-2.
+           DISPLAY INQUIRY-SCREEN.
+           ACCEPT INQUIRY-SCREEN.
+           IF WS-INQUIRY-KEY = "/"
+               SET WS-OPERATOR-DONE TO TRUE
+           ELSE
+               PERFORM 2100-LOOKUP-RECORD THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-LOOKUP-RECORD - random READ of the master file keyed by
+      * the code the operator just entered.
+      *----------------------------------------------------------------
+       2100-LOOKUP-RECORD.
+           MOVE WS-INQUIRY-KEY TO MST-FELD-1-1.
+           READ GROUP2-MASTER-FILE
+               INVALID KEY
+                   MOVE "NOT FOUND" TO WS-MESSAGE
+           END-READ.
+           IF WS-MASTER-OK
+               MOVE MST-FELD-X1 TO WS-FOUND-FELD-X1
+               MOVE MST-FELD-X2 TO WS-FOUND-FELD-X2
+               MOVE MST-FELD-1-2 TO WS-FOUND-FELD-1-2
+               MOVE MST-FELD-1-3-1 TO WS-FOUND-FELD-1-3-1
+               MOVE MST-FELD-1-3-2 TO WS-FOUND-FELD-1-3-2
+               DISPLAY INQUIRY-SCREEN
+           ELSE
+               DISPLAY INQUIRY-SCREEN
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-MASTER-OK OR WS-MASTER-NOT-FOUND
+               CLOSE GROUP2-MASTER-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM GRPINQ.
