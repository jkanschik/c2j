@@ -1,35 +1,345 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-02-18
+      * Purpose:     Full FELD-X1/FELD-X2/GROUP-1/GROUP-2 record layout.
+      *              This is the production (untrimmed) layout - see
+      *              dataStructures2.cbl (PROGRAM-ID SAMPLE2) for the
+      *              trimmed variant and
+      *              dataStructures-reconciliation.txt for the field
+      *              differences between the two.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-02-18  DK  Renamed from SAMPLE to SAMPLE1 - dataStructures1
+      *                 and dataStructures2 both compiled to PROGRAM-ID
+      *                 SAMPLE, which is unsafe to link into production.
+      * 2024-03-11  DK  Accepts RUN-PARM-BLOCK so CTLDRV can CALL this
+      *                 program with the day's run date; returns via
+      *                 GOBACK instead of STOP RUN so control passes
+      *                 back to the caller.
+      * 2024-04-15  DK  Added an audit-trail record for FELD-1-3 - every
+      *                 time GROUP-2 is populated, FELD-1-3-1/2 plus a
+      *                 timestamp and the run id are written to a
+      *                 dedicated audit file.
+      * 2024-04-29  DK  Widened FELD-N1 to PIC 9(06) (it was wrapping
+      *                 past nine records) and gave FELD-N2 two decimal
+      *                 places so it actually totals ST-AMOUNT instead
+      *                 of truncating the cents on every ADD. A failed
+      *                 OPEN of SAMPLE-TRANS-FILE now sets a non-zero
+      *                 RUN-RETURN-CODE before GOBACK.
+      * 2024-05-06  DK  FELD-N2-EDIT was one integer digit short of
+      *                 FELD-N2 and could truncate a large control
+      *                 total; widened to match. 2200-REJECT-FELD-X2-A
+      *                 now writes to EXCEPTION-FILE like every other
+      *                 rejection path in this program instead of only
+      *                 DISPLAYing the message. GROUP2-OUT-RECORD now
+      *                 also carries FELD-X1 and FELD-X2 (the incoming
+      *                 record gained ST-FELD-X2 to supply it) so the
+      *                 GRPINQ online inquiry has both fields to show,
+      *                 not just the GROUP-2 ones.
+      * 2024-05-13  DK  FELD-X2-A was a WORKING-STORAGE literal that
+      *                 the numeric-domain check never saw real data
+      *                 for, so it rejected every run unconditionally.
+      *                 Added ST-FELD-X2-A to SAMPLE-TRANS-RECORD and
+      *                 moved the validate/use/reject gate out of
+      *                 1000-INITIALIZE into 3000-PROCESS-RECORD so it
+      *                 runs against each record's own value.
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.       SAMPLE.
+       PROGRAM-ID.       SAMPLE1.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMPLE-TRANS-FILE ASSIGN TO "SAMTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT GROUP2-OUT-FILE ASSIGN TO "GRP2OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRP2-OUT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "SAMEXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "SAMAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAMPLE-TRANS-FILE
+           RECORDING MODE IS F.
+       01  SAMPLE-TRANS-RECORD.
+           05  ST-FELD-X1              PIC X.
+           05  ST-FELD-X2              PIC X(10).
+           05  ST-FELD-X2-A            PIC X(10).
+           05  ST-FELD-1-1             PIC X.
+           05  ST-FELD-1-2             PIC X(10).
+           05  ST-FELD-1-3-1           PIC X.
+           05  ST-FELD-1-3-2           PIC X.
+           05  ST-AMOUNT               PIC 9(07)V99.
+           05  FILLER                  PIC X(19).
+
+       FD  GROUP2-OUT-FILE
+           RECORDING MODE IS F.
+       01  GROUP2-OUT-RECORD.
+           05  OUT-FELD-X1             PIC X.
+           05  OUT-FELD-X2             PIC X(10).
+           05  OUT-GROUP-2             PIC X(13).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD           PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUDIT-FELD-1-3-1        PIC X.
+           05  AUDIT-FELD-1-3-2        PIC X.
+           05  AUDIT-DATE              PIC 9(08).
+           05  AUDIT-TIME              PIC 9(08).
+           05  AUDIT-RUN-ID            PIC X(08).
+
        WORKING-STORAGE SECTION.
-       
+
        01  FELD-X1     PIC X.
+           88  FELD-X1-ACTIVE              VALUE "A".
+           88  FELD-X1-SUSPENDED           VALUE "S".
+           88  FELD-X1-DELETED             VALUE "D".
+           88  FELD-X1-CLOSED              VALUE "C".
+           88  FELD-X1-APPROVED-CODE       VALUES "A" "S" "D" "C".
        01  FELD-X1-S   PIC X VALUE SPACES.
        01  FELD-X1-A   PIC X VALUE "A".
 
        01  FELD-X2     PIC X(10).
        01  FELD-X2-S   PIC X(10)      VALUE SPACE.
-       01  FELD-X2-A   PIC X(10)      VALUE "AAAAAAAAAA".
+       01  FELD-X2-A   PIC X(10).
        01  FELD-X2-A-N REDEFINES FELD-X2-A PIC 9(10).
 
-       01  FELD-N1     PIC 9 VALUE ZERO.
-       01  FELD-N2     PIC 9(10) VALUE ZERO.
-       
+       01  FELD-N1     PIC 9(06) VALUE ZERO.
+       01  FELD-N2     PIC 9(10)V99 VALUE ZERO.
+       01  FELD-N2-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99.
+
        01  GROUP-1.
-	       05  FELD-1-1   PIC X.
-	       05  FELD-1-2   PIC X(10).
-	       05  FELD-1-2-N REDEFINES FELD-1-2 PIC 9(10).
-	   
+           COPY GRPCOM01.
+
        01  GROUP-2.
-	       05  FELD-1-1   PIC X.
-	       05  FELD-1-2   PIC X(10).
-	       05  FELD-1-3.
-	           10  FELD-1-3-1 PIC X.
-	           10  FELD-1-3-2 PIC X.
-	       05  FELD-1-2-N REDEFINES FELD-1-2 PIC 9(10).
-	   
-	   
-       PROCEDURE DIVISION.       
-       STOP RUN.
+           COPY GRPCOM01.
+           05  FELD-1-3.
+               10  FELD-1-3-1 PIC X.
+               10  FELD-1-3-2 PIC X.
+
+       01  WS-SWITCHES.
+           05  WS-FELD-X2-A-SWITCH PIC X VALUE "Y".
+               88  WS-FELD-X2-A-VALID     VALUE "Y".
+               88  WS-FELD-X2-A-INVALID   VALUE "N".
+
+       01  WS-GRP2-OUT-STATUS         PIC X(02) VALUE ZEROES.
+           88  WS-GRP2-OUT-OK              VALUE "00".
+
+       01  WS-TRANS-STATUS            PIC X(02) VALUE ZEROES.
+           88  WS-TRANS-OK                 VALUE "00".
+           88  WS-TRANS-EOF                VALUE "10".
+
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+           88  WS-END-OF-FILE              VALUE "Y".
+
+       01  WS-ABORT-SWITCH            PIC X VALUE "N".
+           88  WS-ABORT-REQUESTED          VALUE "Y".
+
+       01  WS-EXCP-STATUS             PIC X(02) VALUE ZEROES.
+           88  WS-EXCP-OK                  VALUE "00".
+
+       01  WS-AUDIT-STATUS            PIC X(02) VALUE ZEROES.
+           88  WS-AUDIT-OK                 VALUE "00".
+
+       01  WS-RECORDS-WRITTEN         PIC 9(06) COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY RUNPARM.
+
+       PROCEDURE DIVISION USING RUN-PARM-BLOCK.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "SAMPLE1 - RUN DATE = " RUN-DATE
+               " RUN ID = " RUN-ID.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           IF WS-ABORT-REQUESTED
+               MOVE 12 TO RUN-RETURN-CODE
+           ELSE
+               MOVE 0 TO RUN-RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - open the files for the run and prime the
+      * transaction read loop.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT SAMPLE-TRANS-FILE.
+           IF NOT WS-TRANS-OK
+               DISPLAY "SAMPLE-TRANS-FILE OPEN FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               MOVE "Y" TO WS-ABORT-SWITCH
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT GROUP2-OUT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-VALIDATE-FELD-X2-A - numeric-domain edit check that must
+      * pass before FELD-X2-A is ever read through the FELD-X2-A-N
+      * numeric redefinition. Runs against the current record's
+      * ST-FELD-X2-A, moved into FELD-X2-A by 3000-PROCESS-RECORD.
+      *----------------------------------------------------------------
+       2000-VALIDATE-FELD-X2-A.
+           IF FELD-X2-A NUMERIC
+               SET WS-FELD-X2-A-VALID TO TRUE
+           ELSE
+               SET WS-FELD-X2-A-INVALID TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-USE-FELD-X2-A-N - safe to read FELD-X2-A-N from here on.
+      * Nothing in this program reads FELD-X2-A-N yet; this paragraph
+      * is the pre-emptive gate a future consumer of FELD-X2-A-N must
+      * be added behind, not a live calculation itself.
+      *----------------------------------------------------------------
+       2100-USE-FELD-X2-A-N.
+           CONTINUE.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-REJECT-FELD-X2-A - FELD-X2-A failed the numeric-domain
+      * edit check; FELD-X2-A-N must not be referenced.
+      *----------------------------------------------------------------
+       2200-REJECT-FELD-X2-A.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           STRING "SAMPLE1 - FELD-X2-A REJECTED - NOT NUMERIC: "
+                   FELD-X2-A
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           END-STRING.
+           WRITE EXCEPTION-RECORD.
+           DISPLAY EXCEPTION-RECORD.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-PROCESS-RECORD - move the incoming transaction into
+      * GROUP-2, accumulate the control totals, and write it out.
+      *----------------------------------------------------------------
+       3000-PROCESS-RECORD.
+           ADD 1 TO FELD-N1.
+           PERFORM 3100-VALIDATE-FELD-X1 THRU 3100-EXIT.
+           MOVE ST-FELD-X2 TO FELD-X2.
+           MOVE ST-FELD-X2-A TO FELD-X2-A.
+           PERFORM 2000-VALIDATE-FELD-X2-A THRU 2000-EXIT.
+           IF WS-FELD-X2-A-VALID
+               PERFORM 2100-USE-FELD-X2-A-N THRU 2100-EXIT
+           ELSE
+               PERFORM 2200-REJECT-FELD-X2-A THRU 2200-EXIT
+           END-IF.
+           MOVE ST-FELD-1-1 TO FELD-1-1 OF GROUP-2.
+           MOVE ST-FELD-1-2 TO FELD-1-2 OF GROUP-2.
+           MOVE ST-FELD-1-3-1 TO FELD-1-3-1.
+           MOVE ST-FELD-1-3-2 TO FELD-1-3-2.
+           ADD ST-AMOUNT TO FELD-N2.
+           PERFORM 4000-WRITE-GROUP2 THRU 4000-EXIT.
+           PERFORM 4100-WRITE-AUDIT-RECORD THRU 4100-EXIT.
+           PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-VALIDATE-FELD-X1 - reject any status code that is not on
+      * the shop's approved-code list for FELD-X1.
+      *----------------------------------------------------------------
+       3100-VALIDATE-FELD-X1.
+           MOVE ST-FELD-X1 TO FELD-X1.
+           IF NOT FELD-X1-APPROVED-CODE
+               MOVE SPACES TO EXCEPTION-RECORD
+               STRING "SAMPLE1 - INVALID FELD-X1 STATUS CODE: "
+                       FELD-X1
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               END-STRING
+               WRITE EXCEPTION-RECORD
+               DISPLAY EXCEPTION-RECORD
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-GROUP2 - put the current FELD-X1/FELD-X2/GROUP-2
+      * values on the sequential output dataset so downstream jobs
+      * (including the GRPINQ online inquiry master) can consume them.
+      *----------------------------------------------------------------
+       4000-WRITE-GROUP2.
+           MOVE FELD-X1 TO OUT-FELD-X1.
+           MOVE FELD-X2 TO OUT-FELD-X2.
+           MOVE GROUP-2 TO OUT-GROUP-2.
+           WRITE GROUP2-OUT-RECORD.
+           IF WS-GRP2-OUT-OK
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4100-WRITE-AUDIT-RECORD - FELD-1-3 is a sensitive field, so
+      * every time it is carried into GROUP-2 a copy of it is logged
+      * to the audit file along with when it happened and which run
+      * did it.
+      *----------------------------------------------------------------
+       4100-WRITE-AUDIT-RECORD.
+           MOVE FELD-1-3-1 TO AUDIT-FELD-1-3-1.
+           MOVE FELD-1-3-2 TO AUDIT-FELD-1-3-2.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE RUN-ID TO AUDIT-RUN-ID.
+           WRITE AUDIT-RECORD.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-TRANS - single point of entry for reading the
+      * transaction file.
+      *----------------------------------------------------------------
+       8000-READ-TRANS.
+           READ SAMPLE-TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - close the files and report the run's control
+      * totals, the way every other batch job in the shop does.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-TRANS-OK OR WS-TRANS-EOF
+               CLOSE SAMPLE-TRANS-FILE
+               CLOSE GROUP2-OUT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE AUDIT-FILE
+           END-IF.
+           MOVE FELD-N2 TO FELD-N2-EDIT.
+           DISPLAY "***** SAMPLE1 CONTROL TOTALS *****".
+           DISPLAY "RECORDS READ    = " FELD-N1.
+           DISPLAY "RECORDS WRITTEN = " WS-RECORDS-WRITTEN.
+           DISPLAY "TOTAL AMOUNT    = " FELD-N2-EDIT.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM SAMPLE1.
