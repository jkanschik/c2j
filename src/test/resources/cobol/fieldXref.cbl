@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-04-08
+      * Purpose:     Data-dictionary cross-reference job. Reads a
+      *              field-name/PICTURE/USAGE inventory extracted from
+      *              every copybook and WORKING-STORAGE layout in the
+      *              shop and reports every field name that shows up
+      *              more than once with a PICTURE, USAGE, or length
+      *              that does not match its other occurrences - the
+      *              kind of silent redefinition mismatch that
+      *              corrupts a MOVE between programs.
+      *              The inventory extract is expected sorted ascending
+      *              by field name so every occurrence of a name is
+      *              adjacent.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-04-08  DK  Initial version.
+      * 2024-04-29  DK  Widened XREF-RECORD to X(140) - the worst-case
+      *                 mismatch line (two full-width field names,
+      *                 sources, and PICTUREs) ran past the old X(100)
+      *                 and STRING was silently truncating it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIELD-INVENTORY-FILE ASSIGN TO "FLDINVTY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INVTY-STATUS.
+
+           SELECT XREF-REPORT-FILE ASSIGN TO "XREFRPT1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIELD-INVENTORY-FILE
+           RECORDING MODE IS F.
+       01  FI-RECORD.
+           05  FI-FIELD-NAME           PIC X(30).
+           05  FI-PICTURE              PIC X(20).
+           05  FI-USAGE                PIC X(10).
+           05  FI-LENGTH               PIC 9(04).
+           05  FI-SOURCE               PIC X(12).
+
+       FD  XREF-REPORT-FILE
+           RECORDING MODE IS F.
+       01  XREF-RECORD                 PIC X(140).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INVTY-STATUS             PIC X(02) VALUE ZEROES.
+           88  WS-INVTY-OK                 VALUE "00".
+           88  WS-INVTY-EOF                VALUE "10".
+
+       01  WS-REPORT-STATUS            PIC X(02) VALUE ZEROES.
+           88  WS-REPORT-OK                VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-FILE               VALUE "Y".
+
+       01  WS-PREV-FIELD.
+           05  WS-PREV-NAME            PIC X(30) VALUE SPACES.
+           05  WS-PREV-PICTURE         PIC X(20).
+           05  WS-PREV-USAGE           PIC X(10).
+           05  WS-PREV-LENGTH          PIC 9(04).
+           05  WS-PREV-SOURCE          PIC X(12).
+
+       01  WS-MISMATCH-COUNT           PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FIELD THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT FIELD-INVENTORY-FILE.
+           OPEN OUTPUT XREF-REPORT-FILE.
+           PERFORM 8000-READ-INVENTORY THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-FIELD - compare the current occurrence of a field
+      * name against the previous one; a mismatched PICTURE, USAGE, or
+      * length is reported.
+      *----------------------------------------------------------------
+       2000-PROCESS-FIELD.
+           IF FI-FIELD-NAME = WS-PREV-NAME
+               IF FI-PICTURE NOT = WS-PREV-PICTURE
+                   OR FI-USAGE NOT = WS-PREV-USAGE
+                   OR FI-LENGTH NOT = WS-PREV-LENGTH
+                   PERFORM 3000-REPORT-MISMATCH THRU 3000-EXIT
+               END-IF
+           END-IF.
+           MOVE FI-FIELD-NAME TO WS-PREV-NAME.
+           MOVE FI-PICTURE TO WS-PREV-PICTURE.
+           MOVE FI-USAGE TO WS-PREV-USAGE.
+           MOVE FI-LENGTH TO WS-PREV-LENGTH.
+           MOVE FI-SOURCE TO WS-PREV-SOURCE.
+           PERFORM 8000-READ-INVENTORY THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-REPORT-MISMATCH - two occurrences of the same field name
+      * disagree on PICTURE, USAGE, or length.
+      *----------------------------------------------------------------
+       3000-REPORT-MISMATCH.
+           ADD 1 TO WS-MISMATCH-COUNT.
+           MOVE SPACES TO XREF-RECORD.
+           STRING FI-FIELD-NAME DELIMITED BY SIZE
+                   " INCONSISTENT - " DELIMITED BY SIZE
+                   WS-PREV-SOURCE DELIMITED BY SIZE
+                   "=" DELIMITED BY SIZE
+                   WS-PREV-PICTURE DELIMITED BY SIZE
+                   " VS " DELIMITED BY SIZE
+                   FI-SOURCE DELIMITED BY SIZE
+                   "=" DELIMITED BY SIZE
+                   FI-PICTURE DELIMITED BY SIZE
+               INTO XREF-RECORD
+           END-STRING.
+           WRITE XREF-RECORD.
+           DISPLAY XREF-RECORD.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-INVENTORY
+      *----------------------------------------------------------------
+       8000-READ-INVENTORY.
+           READ FIELD-INVENTORY-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE FIELD-INVENTORY-FILE.
+           CLOSE XREF-REPORT-FILE.
+           DISPLAY "***** XREFRPT SUMMARY *****".
+           DISPLAY "INCONSISTENT FIELDS = " WS-MISMATCH-COUNT.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM XREFRPT.
