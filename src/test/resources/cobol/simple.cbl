@@ -1,31 +1,246 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:      D. Kanschik
+      * Date:        2024-02-11
+      * Purpose:     Reads the daily transaction file and refreshes
+      *              the FELD1/FELD2 work fields from each incoming
+      *              record.
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-02-11  DK  Replaced hardcoded FELD1/FELD2 literals with a
+      *                 real transaction file read loop.
+      * 2024-03-04  DK  Added a data-quality guard so a numeric value
+      *                 landing in TR-FELD2 (an alphanumeric business
+      *                 field) is rejected to the exception log instead
+      *                 of being moved into FELD2 unquestioned.
+      * 2024-03-11  DK  Accepts RUN-PARM-BLOCK so CTLDRV can CALL this
+      *                 program with the day's run date; returns via
+      *                 GOBACK instead of STOP RUN so control passes
+      *                 back to the caller.
+      * 2024-03-25  DK  Added checkpoint/restart - the last processed
+      *                 TR-KEY is saved off every WS-CHECKPOINT-INTERVAL
+      *                 records so a rerun after an abend resumes past
+      *                 that point instead of reprocessing the file.
+      * 2024-04-02  DK  TR-AMOUNT is now displayed through an edited
+      *                 PICTURE instead of being stuffed into the
+      *                 alphanumeric FELD2 as raw digits.
+      * 2024-04-29  DK  A failed OPEN of TRANS-FILE now sets a non-zero
+      *                 RUN-RETURN-CODE before GOBACK, so CTLDRV's
+      *                 return-code check can actually see the failure.
+      * 2024-05-06  DK  FELD2-AMOUNT-EDIT was one integer digit short
+      *                 of TR-AMOUNT and could truncate a large amount;
+      *                 widened to match.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "TRANEXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRANCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TR-KEY              PIC 9(06).
+           05  TR-FELD1            PIC X(10).
+           05  TR-FELD2            PIC X(10).
+           05  TR-AMOUNT           PIC 9(07)V99.
+           05  FILLER              PIC X(45).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD        PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY       PIC 9(06).
+
        WORKING-STORAGE SECTION.
        01  FELD1 PIC X(10) value "WERT".
        01  FELD2 PIC X(10) value SPACES.
+       01  FELD2-AMOUNT-EDIT PIC Z,ZZZ,ZZ9.99.
        01  UNUSED PIC X(10).
-       PROCEDURE DIVISION.
+
+       01  WS-TRANS-STATUS         PIC X(02) VALUE ZEROES.
+           88  WS-TRANS-OK              VALUE "00".
+           88  WS-TRANS-EOF             VALUE "10".
+
+       01  WS-EXCP-STATUS          PIC X(02) VALUE ZEROES.
+           88  WS-EXCP-OK               VALUE "00".
+
+       01  WS-CKPT-STATUS          PIC X(02) VALUE ZEROES.
+           88  WS-CKPT-OK               VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X VALUE "N".
+               88  WS-END-OF-FILE      VALUE "Y".
+           05  WS-ABORT-SWITCH     PIC X VALUE "N".
+               88  WS-ABORT-REQUESTED  VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 1000.
+       01  WS-RECORDS-SINCE-CKPT   PIC 9(04) COMP VALUE ZERO.
+       01  WS-RESTART-KEY          PIC 9(06) VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY RUNPARM.
+
+       PROCEDURE DIVISION USING RUN-PARM-BLOCK.
        MAIN-PROCEDURE.
-           DISPLAY "Start".
-           MOVE "Neu" TO FELD1.
+           DISPLAY "Start - RUN DATE = " RUN-DATE
+               " RUN ID = " RUN-ID.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           IF WS-ABORT-REQUESTED
+               MOVE 12 TO RUN-RETURN-CODE
+           ELSE
+               MOVE 0 TO RUN-RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - open the transaction file, work out the
+      * restart point from the last checkpoint (if any), and prime the
+      * read loop past whatever was already processed on a prior run.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE.
+           IF NOT WS-TRANS-OK
+               DISPLAY "TRANS-FILE OPEN FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               MOVE "Y" TO WS-ABORT-SWITCH
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM 1100-GET-RESTART-KEY THRU 1100-EXIT.
+           PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+           PERFORM 1200-SKIP-TO-RESTART-POINT THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1100-GET-RESTART-KEY - read the last checkpoint written by a
+      * prior run of this job, if there is one.
+      *----------------------------------------------------------------
+       1100-GET-RESTART-KEY.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1200-SKIP-TO-RESTART-POINT - fast-forward past every record
+      * this job already processed before the last checkpoint.
+      *----------------------------------------------------------------
+       1200-SKIP-TO-RESTART-POINT.
+           PERFORM 8000-READ-TRANS THRU 8000-EXIT
+               UNTIL WS-END-OF-FILE
+               OR TR-KEY > WS-RESTART-KEY.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-RECORD - drive FELD1/FELD2 from the current record
+      *----------------------------------------------------------------
+       2000-PROCESS-RECORD.
+           MOVE TR-FELD1 TO FELD1.
+           PERFORM 2100-VALIDATE-FELD2-MOVE THRU 2100-EXIT.
+           MOVE TR-AMOUNT TO FELD2-AMOUNT-EDIT.
            DISPLAY FELD1.
            DISPLAY FELD2.
-           MOVE "Neu2" TO FELD1.
-           DISPLAY FELD1.
-           DISPLAY FELD2.
-           MOVE FELD1 TO FELD2.
-           DISPLAY FELD1.
-           DISPLAY FELD2.
-           MOVE 1234 TO FELD2.
-           DISPLAY FELD1.
-           DISPLAY FELD2.
-           STOP RUN.
+           DISPLAY FELD2-AMOUNT-EDIT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF.
+           PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-WRITE-CHECKPOINT - record the last-processed key so a
+      * rerun can resume from here instead of from record one.
+      *----------------------------------------------------------------
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE TR-KEY TO CKPT-LAST-KEY.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-VALIDATE-FELD2-MOVE - TR-FELD2 is expected to hold
+      * alphanumeric transaction text; a value that is entirely numeric
+      * means a numeric amount landed in the wrong field, so it is
+      * rejected to the exception log instead of being moved to FELD2.
+      *----------------------------------------------------------------
+       2100-VALIDATE-FELD2-MOVE.
+           IF TR-FELD2 NUMERIC
+               MOVE SPACES TO EXCEPTION-RECORD
+               STRING "REJECTED - NUMERIC VALUE FOR FELD2: "
+                       TR-FELD2
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               END-STRING
+               WRITE EXCEPTION-RECORD
+               DISPLAY EXCEPTION-RECORD
+           ELSE
+               MOVE TR-FELD2 TO FELD2
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-TRANS - single point of entry for reading TRANS-FILE
+      *----------------------------------------------------------------
+       8000-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - close out the run. A clean end-of-file means
+      * the whole transaction file was processed, so the checkpoint is
+      * reset back to zero for the next day's run.
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-TRANS-OK OR WS-TRANS-EOF
+               CLOSE TRANS-FILE
+               CLOSE EXCEPTION-FILE
+               IF WS-TRANS-EOF
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE ZERO TO CKPT-LAST-KEY
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+       9000-EXIT.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
