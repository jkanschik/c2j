@@ -0,0 +1,233 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-03-18
+      * Purpose:     Compares the field inventories extracted from the
+      *              SAMPLE1 (dataStructures1.cbl) and SAMPLE2
+      *              (dataStructures2.cbl) record layouts and reports
+      *              every field added, removed, or resized between
+      *              the two, so a trimmed layout is never promoted
+      *              without someone signing off on what got dropped.
+      *              The field-name/PICTURE/length extract files are
+      *              expected sorted ascending by field name.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-03-18  DK  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAYDIFF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAYOUT1-FILE ASSIGN TO "LAYOUT1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LAYOUT1-STATUS.
+
+           SELECT LAYOUT2-FILE ASSIGN TO "LAYOUT2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LAYOUT2-STATUS.
+
+           SELECT DIFF-REPORT-FILE ASSIGN TO "LAYDIFRP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAYOUT1-FILE
+           RECORDING MODE IS F.
+       01  LO1-RECORD.
+           05  LO1-FIELD-NAME          PIC X(30).
+           05  LO1-PICTURE             PIC X(20).
+           05  LO1-LENGTH              PIC 9(04).
+
+       FD  LAYOUT2-FILE
+           RECORDING MODE IS F.
+       01  LO2-RECORD.
+           05  LO2-FIELD-NAME          PIC X(30).
+           05  LO2-PICTURE             PIC X(20).
+           05  LO2-LENGTH              PIC 9(04).
+
+       FD  DIFF-REPORT-FILE
+           RECORDING MODE IS F.
+       01  DIFF-RECORD                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LAYOUT1-STATUS           PIC X(02) VALUE ZEROES.
+           88  WS-LAYOUT1-OK               VALUE "00".
+           88  WS-LAYOUT1-EOF              VALUE "10".
+
+       01  WS-LAYOUT2-STATUS           PIC X(02) VALUE ZEROES.
+           88  WS-LAYOUT2-OK               VALUE "00".
+           88  WS-LAYOUT2-EOF              VALUE "10".
+
+       01  WS-REPORT-STATUS            PIC X(02) VALUE ZEROES.
+           88  WS-REPORT-OK                VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-LAYOUT1-EOF-SWITCH   PIC X VALUE "N".
+               88  WS-END-OF-LAYOUT1       VALUE "Y".
+           05  WS-LAYOUT2-EOF-SWITCH   PIC X VALUE "N".
+               88  WS-END-OF-LAYOUT2       VALUE "Y".
+
+       01  WS-KEY1                     PIC X(30).
+       01  WS-KEY2                     PIC X(30).
+
+       01  WS-COUNTERS.
+           05  WS-ADDED-COUNT          PIC 9(04) COMP VALUE ZERO.
+           05  WS-REMOVED-COUNT        PIC 9(04) COMP VALUE ZERO.
+           05  WS-RESIZED-COUNT        PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-COMPARE-LAYOUTS THRU 2000-EXIT
+               UNTIL WS-END-OF-LAYOUT1 AND WS-END-OF-LAYOUT2.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - open the two layout extracts and the report,
+      * then prime both read loops.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT LAYOUT1-FILE.
+           OPEN INPUT LAYOUT2-FILE.
+           OPEN OUTPUT DIFF-REPORT-FILE.
+           MOVE SPACES TO DIFF-RECORD.
+           STRING "FIELD-NAME" DELIMITED BY SIZE
+                   " ACTION" DELIMITED BY SIZE
+               INTO DIFF-RECORD
+           END-STRING.
+           WRITE DIFF-RECORD.
+           PERFORM 8100-READ-LAYOUT1 THRU 8100-EXIT.
+           PERFORM 8200-READ-LAYOUT2 THRU 8200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-COMPARE-LAYOUTS - classic match/merge on field name:
+      * lower key present only on one side is an add/remove, matching
+      * keys with differing PICTURE or length are a resize.
+      *----------------------------------------------------------------
+       2000-COMPARE-LAYOUTS.
+           IF WS-END-OF-LAYOUT1
+               MOVE HIGH-VALUES TO WS-KEY1
+           ELSE
+               MOVE LO1-FIELD-NAME TO WS-KEY1
+           END-IF.
+           IF WS-END-OF-LAYOUT2
+               MOVE HIGH-VALUES TO WS-KEY2
+           ELSE
+               MOVE LO2-FIELD-NAME TO WS-KEY2
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-KEY1 < WS-KEY2
+                   PERFORM 3000-REPORT-REMOVED THRU 3000-EXIT
+                   PERFORM 8100-READ-LAYOUT1 THRU 8100-EXIT
+               WHEN WS-KEY1 > WS-KEY2
+                   PERFORM 3100-REPORT-ADDED THRU 3100-EXIT
+                   PERFORM 8200-READ-LAYOUT2 THRU 8200-EXIT
+               WHEN OTHER
+                   IF LO1-PICTURE NOT = LO2-PICTURE
+                       OR LO1-LENGTH NOT = LO2-LENGTH
+                       PERFORM 3200-REPORT-RESIZED THRU 3200-EXIT
+                   END-IF
+                   PERFORM 8100-READ-LAYOUT1 THRU 8100-EXIT
+                   PERFORM 8200-READ-LAYOUT2 THRU 8200-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-REPORT-REMOVED - field is in SAMPLE1 but not SAMPLE2
+      *----------------------------------------------------------------
+       3000-REPORT-REMOVED.
+           ADD 1 TO WS-REMOVED-COUNT.
+           MOVE SPACES TO DIFF-RECORD.
+           STRING LO1-FIELD-NAME DELIMITED BY SIZE
+                   " REMOVED - PRESENT IN SAMPLE1 ONLY"
+                       DELIMITED BY SIZE
+               INTO DIFF-RECORD
+           END-STRING.
+           WRITE DIFF-RECORD.
+           DISPLAY DIFF-RECORD.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-REPORT-ADDED - field is in SAMPLE2 but not SAMPLE1
+      *----------------------------------------------------------------
+       3100-REPORT-ADDED.
+           ADD 1 TO WS-ADDED-COUNT.
+           MOVE SPACES TO DIFF-RECORD.
+           STRING LO2-FIELD-NAME DELIMITED BY SIZE
+                   " ADDED - PRESENT IN SAMPLE2 ONLY"
+                       DELIMITED BY SIZE
+               INTO DIFF-RECORD
+           END-STRING.
+           WRITE DIFF-RECORD.
+           DISPLAY DIFF-RECORD.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-REPORT-RESIZED - field is on both layouts but its
+      * PICTURE or length does not match
+      *----------------------------------------------------------------
+       3200-REPORT-RESIZED.
+           ADD 1 TO WS-RESIZED-COUNT.
+           MOVE SPACES TO DIFF-RECORD.
+           STRING LO1-FIELD-NAME DELIMITED BY SIZE
+                   " RESIZED - " DELIMITED BY SIZE
+                   LO1-PICTURE DELIMITED BY SIZE
+                   " VS " DELIMITED BY SIZE
+                   LO2-PICTURE DELIMITED BY SIZE
+               INTO DIFF-RECORD
+           END-STRING.
+           WRITE DIFF-RECORD.
+           DISPLAY DIFF-RECORD.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8100-READ-LAYOUT1
+      *----------------------------------------------------------------
+       8100-READ-LAYOUT1.
+           IF NOT WS-END-OF-LAYOUT1
+               READ LAYOUT1-FILE
+                   AT END
+                       MOVE "Y" TO WS-LAYOUT1-EOF-SWITCH
+               END-READ
+           END-IF.
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8200-READ-LAYOUT2
+      *----------------------------------------------------------------
+       8200-READ-LAYOUT2.
+           IF NOT WS-END-OF-LAYOUT2
+               READ LAYOUT2-FILE
+                   AT END
+                       MOVE "Y" TO WS-LAYOUT2-EOF-SWITCH
+               END-READ
+           END-IF.
+       8200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE - close the files and summarize the comparison
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE LAYOUT1-FILE.
+           CLOSE LAYOUT2-FILE.
+           CLOSE DIFF-REPORT-FILE.
+           DISPLAY "***** LAYDIFF SUMMARY *****".
+           DISPLAY "FIELDS ADDED    = " WS-ADDED-COUNT.
+           DISPLAY "FIELDS REMOVED  = " WS-REMOVED-COUNT.
+           DISPLAY "FIELDS RESIZED  = " WS-RESIZED-COUNT.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM LAYDIFF.
