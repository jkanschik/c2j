@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-03-11
+      * Purpose:     Single job step that sequences the day's batch
+      *              processing - CALLs SAMPLE1 and YOUR-PROGRAM-NAME
+      *              with a common run-date/parameter block instead of
+      *              operators kicking each one off by hand.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-03-11  DK  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLDRV.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY RUNPARM.
+
+       01  WS-TODAY.
+           05  WS-TODAY-DATE       PIC 9(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CALL-SAMPLE1 THRU 2000-EXIT.
+           PERFORM 3000-CALL-YOUR-PROGRAM THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - build the run-date/parameter block shared by
+      * every job step in today's run.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-DATE TO RUN-DATE.
+           MOVE "DAILYRUN" TO RUN-ID.
+           MOVE 0 TO RUN-RETURN-CODE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-CALL-SAMPLE1 - run the SAMPLE1 record-layout job step
+      *----------------------------------------------------------------
+       2000-CALL-SAMPLE1.
+           CALL "SAMPLE1" USING RUN-PARM-BLOCK.
+           IF RUN-RETURN-CODE NOT = 0
+               DISPLAY "CTLDRV - SAMPLE1 RETURN CODE = "
+                   RUN-RETURN-CODE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-CALL-YOUR-PROGRAM - run the transaction-processing job
+      * step
+      *----------------------------------------------------------------
+       3000-CALL-YOUR-PROGRAM.
+           CALL "YOUR-PROGRAM-NAME" USING RUN-PARM-BLOCK.
+           IF RUN-RETURN-CODE NOT = 0
+               DISPLAY "CTLDRV - YOUR-PROGRAM-NAME RETURN CODE = "
+                   RUN-RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM CTLDRV.
