@@ -0,0 +1,136 @@
+      ******************************************************************
+      * Author:      D. Kanschik
+      * Date:        2024-05-13
+      * Purpose:     Loads GRPINQ's indexed inquiry master from the
+      *              GROUP2-OUT-FILE extract SAMPLE1 writes each run.
+      *              Reads GRP2OUT sequentially and rewrites every
+      *              record into GRP2MSTR keyed by FELD-1-1, so GRPINQ
+      *              always has the latest run's data available for
+      *              random lookup. Run this once per SAMPLE1 run,
+      *              after SAMPLE1 has closed GRP2OUT, and before
+      *              operators start using GRPINQ.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 2024-05-13  DK  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRPLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GROUP2-OUT-FILE ASSIGN TO "GRP2OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRP2-OUT-STATUS.
+
+           SELECT GROUP2-MASTER-FILE ASSIGN TO "GRP2MSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-FELD-1-1
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GROUP2-OUT-FILE
+           RECORDING MODE IS F.
+       01  GROUP2-OUT-RECORD.
+           05  OUT-FELD-X1             PIC X.
+           05  OUT-FELD-X2             PIC X(10).
+           05  OUT-GROUP-2.
+               10  OUT-FELD-1-1        PIC X.
+               10  OUT-FELD-1-2        PIC X(10).
+               10  OUT-FELD-1-3-1      PIC X.
+               10  OUT-FELD-1-3-2      PIC X.
+
+       FD  GROUP2-MASTER-FILE
+           RECORDING MODE IS F.
+       01  GROUP2-MASTER-RECORD.
+           05  MST-FELD-X1             PIC X.
+           05  MST-FELD-X2             PIC X(10).
+           05  MST-FELD-1-1            PIC X.
+           05  MST-FELD-1-2            PIC X(10).
+           05  MST-FELD-1-3-1          PIC X.
+           05  MST-FELD-1-3-2          PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GRP2-OUT-STATUS          PIC X(02) VALUE ZEROES.
+           88  WS-GRP2-OUT-OK              VALUE "00".
+           88  WS-GRP2-OUT-EOF              VALUE "10".
+
+       01  WS-MASTER-STATUS            PIC X(02) VALUE ZEROES.
+           88  WS-MASTER-OK                VALUE "00".
+           88  WS-MASTER-DUPLICATE         VALUE "22".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-END-OF-FILE               VALUE "Y".
+
+       01  WS-RECORDS-LOADED           PIC 9(06) COMP VALUE ZERO.
+       01  WS-RECORDS-REJECTED         PIC 9(06) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-LOAD-RECORD THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - GRP2MSTR is rebuilt from scratch every load,
+      * so each SAMPLE1 run's extract fully replaces the prior master.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT GROUP2-OUT-FILE.
+           OPEN OUTPUT GROUP2-MASTER-FILE.
+           PERFORM 8000-READ-EXTRACT THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-LOAD-RECORD - carry one GRP2OUT extract record onto the
+      * master, keyed by FELD-1-1.
+      *----------------------------------------------------------------
+       2000-LOAD-RECORD.
+           MOVE OUT-FELD-X1 TO MST-FELD-X1.
+           MOVE OUT-FELD-X2 TO MST-FELD-X2.
+           MOVE OUT-FELD-1-1 TO MST-FELD-1-1.
+           MOVE OUT-FELD-1-2 TO MST-FELD-1-2.
+           MOVE OUT-FELD-1-3-1 TO MST-FELD-1-3-1.
+           MOVE OUT-FELD-1-3-2 TO MST-FELD-1-3-2.
+           WRITE GROUP2-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "GRPLOAD - DUPLICATE FELD-1-1 REJECTED: "
+                       MST-FELD-1-1
+           END-WRITE.
+           IF WS-MASTER-OK
+               ADD 1 TO WS-RECORDS-LOADED
+           END-IF.
+           PERFORM 8000-READ-EXTRACT THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-READ-EXTRACT
+      *----------------------------------------------------------------
+       8000-READ-EXTRACT.
+           READ GROUP2-OUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE GROUP2-OUT-FILE.
+           CLOSE GROUP2-MASTER-FILE.
+           DISPLAY "***** GRPLOAD SUMMARY *****".
+           DISPLAY "RECORDS LOADED   = " WS-RECORDS-LOADED.
+           DISPLAY "RECORDS REJECTED = " WS-RECORDS-REJECTED.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM GRPLOAD.
